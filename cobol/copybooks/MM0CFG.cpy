@@ -0,0 +1,14 @@
+      *>****************************************************************
+      *> MM0CFG - Per-terminal difficulty/parameter record layout
+      *>
+      *> Read once at startup so ops can set the terminal id and the
+      *> difficulty knobs (code length, digit pool, turn limit) for a
+      *> promotional event without a recompile.  One record expected;
+      *> if the file is absent the program keeps its compiled-in
+      *> defaults.
+      *>****************************************************************
+       01  cfgRecord.
+           05  cfgTerminalId   PIC X(08).
+           05  cfgLevel        PIC 9(02).
+           05  cfgDigits       PIC 9(02).
+           05  cfgTurns        PIC 9(02).
