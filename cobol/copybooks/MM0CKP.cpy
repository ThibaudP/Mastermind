@@ -0,0 +1,19 @@
+      *>****************************************************************
+      *> MM0CKP - In-flight round checkpoint record layout
+      *>
+      *> Rewritten after every scored guess so a power-cycled kiosk
+      *> can resume a dropped session at the turn it left off on,
+      *> instead of starting the customer over from turn 1.  The file
+      *> holds at most one record at a time.
+      *>****************************************************************
+       01  ckpRecord.
+           05  ckpInProgressFlag PIC X(01).
+               88  ckpActive         VALUE 'Y'.
+           05  ckpTerminalId     PIC X(08).
+           05  ckpPlayerId       PIC X(10).
+           05  ckpSecretCode     PIC X(18).
+           05  ckpTurn           PIC 9(02).
+           05  ckpLevel          PIC 9(02).
+           05  ckpDigits         PIC 9(02).
+           05  ckpTurns          PIC 9(02).
+           05  ckpHints          PIC X(01).
