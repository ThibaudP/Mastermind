@@ -0,0 +1,17 @@
+      *>****************************************************************
+      *> MM0LOG - Round-results log record layout
+      *>
+      *> One record is appended to the results log for every round
+      *> that ends, whether by a win or a loss, so kiosk activity can
+      *> be reviewed after the fact instead of only while it happens.
+      *>****************************************************************
+       01  logRecord.
+           05  logTerminalId   PIC X(08).
+           05  logSecretCode   PIC X(18).
+           05  logFinalTurn    PIC 9(02).
+           05  logLastHit      PIC 9(02).
+           05  logLastMiss     PIC 9(02).
+           05  logWinLoseFlag  PIC X(01).
+               88  logWin          VALUE 'W'.
+               88  logLose         VALUE 'L'.
+           05  logTimestamp    PIC X(15).
