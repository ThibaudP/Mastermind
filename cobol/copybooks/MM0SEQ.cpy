@@ -0,0 +1,10 @@
+      *>****************************************************************
+      *> MM0SEQ - Shared cross-terminal sequence counter record
+      *>
+      *> Bumped once per round every time a terminal starts drawing a
+      *> new secret code, so kiosks that power up within the same
+      *> second do not land on the same FUNCTION RANDOM seed and end
+      *> up generating the same code.
+      *>****************************************************************
+       01  seqRecord.
+           05  seqCounter      PIC 9(09).
