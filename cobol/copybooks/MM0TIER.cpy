@@ -0,0 +1,29 @@
+      *>****************************************************************
+      *> MM0TIER - Difficulty-tier presets (Beginner/Standard/Expert)
+      *>
+      *> Named level/digit-pool/turn-limit profiles offered at the
+      *> welcome screen on terminals that have not been pinned to a
+      *> fixed difficulty by the per-terminal config file, so the
+      *> same installed program can run a casual kiosk and a
+      *> tournament machine without two separately built copies.
+      *>****************************************************************
+       01  tierConstants.
+           05  FILLER                  PIC X(08) VALUE "BEGINNER".
+           05  FILLER                  PIC 9(02) VALUE 04.
+           05  FILLER                  PIC 9(02) VALUE 06.
+           05  FILLER                  PIC 9(02) VALUE 12.
+           05  FILLER                  PIC X(08) VALUE "STANDARD".
+           05  FILLER                  PIC 9(02) VALUE 06.
+           05  FILLER                  PIC 9(02) VALUE 08.
+           05  FILLER                  PIC 9(02) VALUE 12.
+           05  FILLER                  PIC X(08) VALUE "EXPERT  ".
+           05  FILLER                  PIC 9(02) VALUE 08.
+           05  FILLER                  PIC 9(02) VALUE 12.
+           05  FILLER                  PIC 9(02) VALUE 15.
+
+       01  tierTable REDEFINES tierConstants.
+           05  tierEntry OCCURS 3 TIMES.
+               10  tierName         PIC X(08).
+               10  tierLevel        PIC 9(02).
+               10  tierDigits       PIC 9(02).
+               10  tierTurns        PIC 9(02).
