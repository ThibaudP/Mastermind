@@ -0,0 +1,11 @@
+      *>****************************************************************
+      *> MM0WIN - Outbound win/loyalty interface record layout
+      *>
+      *> One record is written for every round won, for the POS /
+      *> loyalty system to pick up and issue the customer's prize.
+      *>****************************************************************
+       01  winRecord.
+           05  winPlayerId     PIC X(10).
+           05  winSecretCode   PIC X(18).
+           05  winTurnsTaken   PIC 9(02).
+           05  winTimestamp    PIC X(15).
