@@ -1,53 +1,203 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Mastermind.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL RESULTS-FILE ASSIGN TO "MM0LOG"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL WIN-FILE ASSIGN TO "MM0WIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL CONFIG-FILE ASSIGN TO "MM0CFG"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "MM0CKP"
+               ORGANIZATION LINE SEQUENTIAL.
+      *>     Assigned to a data item rather than a literal: MM0SEQ only
+      *>     does its job of de-duplicating FUNCTION RANDOM seeds across
+      *>     the kiosk estate if every terminal's copy of this program
+      *>     points at the same file, so the path is resolved at
+      *>     startup from the MM0SEQ_PATH environment variable (see
+      *>     B0009-RESOLVE-SEQUENCE-PATH) instead of being hardcoded to
+      *>     a bare filename that would resolve separately, and
+      *>     privately, inside each terminal's own run directory
+           SELECT OPTIONAL SEQUENCE-FILE ASSIGN TO DYNAMIC seqFilePath
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTS-FILE.
+           COPY MM0LOG.
+
+       FD  WIN-FILE.
+           COPY MM0WIN.
+
+       FD  CONFIG-FILE.
+           COPY MM0CFG.
+
+       FD  CHECKPOINT-FILE.
+           COPY MM0CKP.
+
+       FD  SEQUENCE-FILE.
+           COPY MM0SEQ.
+
        WORKING-STORAGE SECTION.
 
-           1 CurrentTime.
-               2 filler PIC 9(4).
-               2 seed PIC 9(4).
-           77 level PIC 9(1) VALUE 4.
-           77 digits PIC 9(1) VALUE 6.
+           COPY MM0TIER.
+
+      *>     Defaults to a private per-terminal file until
+      *>     B0009-RESOLVE-SEQUENCE-PATH overrides it from the
+      *>     MM0SEQ_PATH environment variable, so a kiosk started
+      *>     without that variable set still runs rather than failing
+           77 seqFilePath PIC X(100) VALUE "MM0SEQ".
+
+           77 seed PIC 9(09).
+           77 level PIC 9(02) VALUE 4.
+           77 digits PIC 9(02) VALUE 6.
            77 nbTurns PIC 9(2) VALUE 12.
 
-           77 randomNum PIC 9(1).
-           77 secretCode PIC 9(4).
-           77 sCode PIC x(4).
+      *>     Each peg occupies this many characters of secretCode,
+      *>     sCode and play, wide enough for a two-digit digit pool
+           77 guessLen PIC 9(02).
+           77 pegPos PIC 9(02).
+           77 pegPosI PIC 9(02).
+           77 pegPosJ PIC 9(02).
+
+      *>     Set once a per-terminal config record has been loaded,
+      *>     so the tier prompt is skipped on ops-pinned kiosks
+           77 cfgLoadedFlag PIC X(01) VALUE 'N'.
+               88 cfgLoaded VALUE 'Y'.
+
+      *>     Difficulty tier chosen at the welcome screen
+           77 tierAnswer PIC X(01) VALUE SPACE.
+           77 tierSub PIC 9(01) VALUE 2.
+
+      *>     Identifies this kiosk/session on the results log
+           77 terminalId PIC X(08) VALUE "TERM001".
+           77 tsDate PIC 9(08).
+           77 tsTime PIC 9(08).
+           77 timestamp PIC X(15).
+
+      *>     Loyalty/player id captured at the welcome screen
+           77 playerId PIC X(10) VALUE SPACES.
+
+      *>     Hint mode selected at the welcome screen; defaults on
+      *>     for casual walk-up play, answered off for tournament play
+           77 hintsAnswer PIC X(01) VALUE SPACE.
+           77 hintsFlag PIC X(01) VALUE 'Y'.
+               88 hintsOn VALUE 'Y'.
+
+      *>     Set when a checkpointed round is picked back up
+           77 resumedFlag PIC X(01) VALUE 'N'.
+               88 resumed VALUE 'Y'.
+
+           77 randomNum PIC 9(02).
+           77 secretCode PIC x(18).
+           77 sCode PIC x(18).
 
            77 turn PIC 9(2) VALUE 1.
-           77 play PIC x(4).
+           77 play PIC x(18).
            77 hit PIC 9(1).
            77 miss PIC 9(1).
 
+      *>     Retry budget for a mistyped guess within a single turn
+           77 badGuessTries PIC 9(02) VALUE 0.
+           77 badGuessMax PIC 9(02) VALUE 3.
+           77 guessOkFlag PIC X(01) VALUE 'N'.
+               88 guessOk VALUE 'Y'.
+
            77 i PIC 9(1) VALUE 1.
            77 j PIC 9(1) VALUE 1.
-           77 len PIC 9(1) VALUE 0.
+           77 len PIC 9(02) VALUE 0.
 
        PROCEDURE DIVISION.
 
+           OPEN EXTEND RESULTS-FILE.
+           OPEN EXTEND WIN-FILE.
+           PERFORM B0009-RESOLVE-SEQUENCE-PATH.
+           PERFORM B0003-READ-CONFIG.
+           PERFORM B0004-CHECK-RESTART.
+
            DISPLAY " ".
            DISPLAY "Welcome to Mastermind! (COBOL version)".
-           DISPLAY
-               "The code is 4 digits long, chosen among 6 possible "
-               "digits (1 to 6)"
-           END-DISPLAY.
-           DISPLAY "Can you find it in less than 12 turns?".
            DISPLAY " ".
-           DISPLAY "Computing secret combination (~4 seconds)...".
+
+      *>     A resumed round keeps the player id that came back from
+      *>     the checkpoint, so a dropped session's near-finished
+      *>     game (and any prize it wins) cannot be reassigned to
+      *>     whoever happens to be standing at the kiosk on restart
+           IF NOT resumed
+               THEN DISPLAY "Enter your loyalty card id "
+                       WITH NO ADVANCING
+                   DISPLAY "(blank to skip):"
+                   ACCEPT playerId
+           END-IF.
+
+      *>     Ops-pinned kiosks keep the config file's difficulty;
+      *>     everyone else picks a tier (skipped on a resumed round,
+      *>     whose knobs already came back from the checkpoint)
+           IF NOT resumed AND NOT cfgLoaded
+               THEN PERFORM B0008-SELECT-TIER
+           END-IF.
+           COMPUTE guessLen = level * 2.
+
+           DISPLAY " ".
+           DISPLAY "The code is " WITH NO ADVANCING.
+           DISPLAY level WITH NO ADVANCING.
+           DISPLAY " digits long, chosen among " WITH NO ADVANCING.
+           DISPLAY digits WITH NO ADVANCING.
+           DISPLAY " possible digits (1 to " WITH NO ADVANCING.
+           DISPLAY digits WITH NO ADVANCING.
+           DISPLAY ")".
+           DISPLAY "Can you find it in less than " WITH NO ADVANCING.
+           DISPLAY nbTurns WITH NO ADVANCING.
+           DISPLAY " turns?".
+           DISPLAY "Enter each digit as 2 characters, e.g. 01 for 1.".
+           DISPLAY " ".
+
+      *>     A resumed round keeps the hint mode that came back from
+      *>     the checkpoint, so a tournament machine deliberately run
+      *>     with hints off cannot have them switched back on mid-game
+      *>     by power-cycling the kiosk
+           IF NOT resumed
+               THEN DISPLAY "Play with hints? (Y/N, default Y):"
+                   ACCEPT hintsAnswer
+                   IF hintsAnswer = 'N' OR hintsAnswer = 'n'
+                       THEN MOVE 'N' TO hintsFlag
+                       ELSE MOVE 'Y' TO hintsFlag
+                   END-IF
+           END-IF.
 
       *>     Computing combination
            A0001-COMPUTE-DIGIT.
-           PERFORM UNTIL i = 5
-               ACCEPT CurrentTime FROM TIME
-               COMPUTE randomNum = (FUNCTION RANDOM (seed) * digits) + 1
-               COMPUTE secretCode = (secretCode * 10) + randomNum
-               CALL "C$SLEEP" USING 1 END-CALL
-               ADD 1 TO i
-           END-PERFORM.
+           IF resumed
+               THEN DISPLAY " "
+                   DISPLAY "Picking up a dropped session where it left"
+                   DISPLAY "off..."
+               ELSE DISPLAY " "
+                   DISPLAY "Computing secret combination (~"
+                       WITH NO ADVANCING
+                   DISPLAY level WITH NO ADVANCING
+                   DISPLAY " seconds)..."
+                   MOVE ZEROS TO secretCode
+                   PERFORM B0007-BUMP-SEQUENCE
+                   PERFORM UNTIL i = level + 1
+                       IF i = 1
+                           THEN COMPUTE randomNum =
+                               (FUNCTION RANDOM (seed) * digits) + 1
+                           ELSE COMPUTE randomNum =
+                               (FUNCTION RANDOM * digits) + 1
+                       END-IF
+                       COMPUTE pegPos = ((i - 1) * 2) + 1
+                       MOVE randomNum TO secretCode(pegPos:2)
+                       CALL "C$SLEEP" USING 1 END-CALL
+                       ADD 1 TO i
+                   END-PERFORM
+           END-IF.
 
            A0001-DISPLAY-FOUND.
-           DISPLAY "Combination found!".
+           IF NOT resumed
+               THEN DISPLAY "Combination found!"
+           END-IF.
       *>     DISPLAY secretCode.
 
            A0002-MAIN-LOOP.
@@ -55,28 +205,45 @@
                MOVE secretCode TO sCode
                MOVE 0 TO hit
                MOVE 0 TO miss
-               DISPLAY "Turn " WITH NO ADVANCING
-               DISPLAY turn WITH NO ADVANCING
-               DISPLAY " - Your guess?"
-               ACCEPT play
-
-      *>         Compute length of play
-               MOVE 0 TO len
-               INSPECT FUNCTION REVERSE(play)
-               TALLYING len FOR LEADING SPACES
-               COMPUTE len = LENGTH OF play - len
-
-      *>         If play is too short or not a number, user lost
-               IF len NOT = 4 OR play NOT NUMERIC
-                   THEN GO TO Z0001-YOU-LOST
-               END-IF
+               MOVE 0 TO badGuessTries
+               MOVE 'N' TO guessOkFlag
+
+      *>         Re-prompt on a malformed guess instead of an
+      *>         automatic loss, up to badGuessMax times
+               PERFORM UNTIL guessOk
+                   DISPLAY "Turn " WITH NO ADVANCING
+                   DISPLAY turn WITH NO ADVANCING
+                   DISPLAY " - Your guess?"
+                   ACCEPT play
+
+      *>             Compute length of play
+                   MOVE 0 TO len
+                   INSPECT FUNCTION REVERSE(play)
+                   TALLYING len FOR LEADING SPACES
+                   COMPUTE len = LENGTH OF play - len
+
+      *>             If play is too short or not a number, ask again
+      *>             unless the retry budget for this turn is spent
+                   IF len NOT = guessLen
+                       OR play(1:guessLen) NOT NUMERIC
+                       THEN ADD 1 TO badGuessTries
+                           IF badGuessTries > badGuessMax
+                               THEN GO TO Z0001-YOU-LOST
+                           END-IF
+                           DISPLAY "Not a valid " WITH NO ADVANCING
+                           DISPLAY level WITH NO ADVANCING
+                           DISPLAY "-digit guess, try again."
+                       ELSE MOVE 'Y' TO guessOkFlag
+                   END-IF
+               END-PERFORM
 
                MOVE 1 TO i
                PERFORM UNTIL i = level + 1
-                   IF play(i:1) = sCode(i:1)
+                   COMPUTE pegPos = ((i - 1) * 2) + 1
+                   IF play(pegPos:2) = sCode(pegPos:2)
                        THEN ADD 1 TO hit
-                           MOVE 'X' TO sCode(i:1)
-                           MOVE '#' TO play(i:1)
+                           MOVE 'XX' TO sCode(pegPos:2)
+                           MOVE '##' TO play(pegPos:2)
                    END-IF
                    ADD 1 TO i
                END-PERFORM
@@ -84,10 +251,12 @@
                MOVE 1 TO i
                MOVE 1 TO j
                PERFORM UNTIL i = level + 1
+                   COMPUTE pegPosI = ((i - 1) * 2) + 1
                    PERFORM UNTIL j = level + 1
-                       IF play(j:1) = sCode(i:1)
+                       COMPUTE pegPosJ = ((j - 1) * 2) + 1
+                       IF play(pegPosJ:2) = sCode(pegPosI:2)
                            THEN ADD 1 TO miss
-                               MOVE '*' TO play(j:1)
+                               MOVE '**' TO play(pegPosJ:2)
                        END-IF
                        ADD 1 TO j
                    END-PERFORM
@@ -95,11 +264,19 @@
                    MOVE 1 to j
                END-PERFORM
 
+               PERFORM B0005-SAVE-CHECKPOINT
+
                IF hit = level
                    THEN DISPLAY "(ง ͡ʘ ͜ʖ ͡ʘ)ง"
                        DISPLAY " "
                        DISPLAY "You win! \o/"
                        DISPLAY " "
+                       MOVE 'W' TO logWinLoseFlag
+                       PERFORM B0001-LOG-RESULT
+                       PERFORM B0002-WRITE-WIN-INTERFACE
+                       PERFORM B0006-CLEAR-CHECKPOINT
+                       CLOSE RESULTS-FILE
+                       CLOSE WIN-FILE
                    STOP RUN
                END-IF
 
@@ -108,18 +285,23 @@
                DISPLAY " - * Miss: " WITH NO ADVANCING
                DISPLAY miss
 
-      *>     Comment next block to disable hints
-               MOVE 1 to i
-               PERFORM UNTIL i = level + 1
-                   IF play(i:1) NOT = '#' AND play(i:1) NOT = '*'
-                       THEN MOVE 'x' TO play(i:1)
-                   END-IF
-                   ADD 1 TO i
-               END-PERFORM
-               DISPLAY "Hint: " WITH NO ADVANCING
-               DISPLAY play WITH NO ADVANCING
-               DISPLAY " (#: Right, *: Miss, x: Wrong)"
-               
+      *>     Hints are shown only when the player asked for them
+      *>     at the welcome screen
+               IF hintsOn
+                   THEN MOVE 1 to i
+                       PERFORM UNTIL i = level + 1
+                           COMPUTE pegPos = ((i - 1) * 2) + 1
+                           IF play(pegPos:2) NOT = '##'
+                               AND play(pegPos:2) NOT = '**'
+                               THEN MOVE 'xx' TO play(pegPos:2)
+                           END-IF
+                           ADD 1 TO i
+                       END-PERFORM
+                       DISPLAY "Hint: " WITH NO ADVANCING
+                       DISPLAY play(1:guessLen) WITH NO ADVANCING
+                       DISPLAY " (#: Right, *: Miss, x: Wrong)"
+               END-IF
+
                DISPLAY " "
 
                ADD 1 TO turn
@@ -131,7 +313,219 @@
            DISPLAY " ".
            DISPLAY "You lose!".
            DISPLAY "Answer was " WITH NO ADVANCING.
-           DISPLAY secretCode.
+           DISPLAY secretCode(1:guessLen).
+
+           MOVE 'L' TO logWinLoseFlag.
+           PERFORM B0001-LOG-RESULT.
+           PERFORM B0006-CLEAR-CHECKPOINT.
+           CLOSE RESULTS-FILE.
+           CLOSE WIN-FILE.
 
            STOP RUN.
-       END PROGRAM Mastermind.
\ No newline at end of file
+
+      *>****************************************************************
+      *> B0001-LOG-RESULT
+      *>
+      *> Appends one record to the results log describing how the
+      *> round just played out.  logWinLoseFlag is set by the
+      *> caller before this is performed.
+      *>****************************************************************
+           B0001-LOG-RESULT.
+           ACCEPT tsDate FROM DATE YYYYMMDD.
+           ACCEPT tsTime FROM TIME.
+           STRING tsDate DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  tsTime DELIMITED BY SIZE
+               INTO timestamp
+           END-STRING.
+
+           MOVE terminalId TO logTerminalId.
+           MOVE secretCode TO logSecretCode.
+
+      *>     turn is bumped once more before the loop's exit test is
+      *>     checked, so a turn-exhaustion loss would otherwise log
+      *>     nbTurns + 1 instead of the kiosk's actual turn limit
+           IF turn > nbTurns
+               THEN MOVE nbTurns TO logFinalTurn
+               ELSE MOVE turn TO logFinalTurn
+           END-IF.
+
+           MOVE hit TO logLastHit.
+           MOVE miss TO logLastMiss.
+           MOVE timestamp TO logTimestamp.
+           WRITE logRecord.
+
+      *>****************************************************************
+      *> B0002-WRITE-WIN-INTERFACE
+      *>
+      *> Writes one outbound record to the prize/loyalty interface
+      *> file for the POS system to pick up and issue the customer's
+      *> prize.  Only performed when a round is won.
+      *>****************************************************************
+           B0002-WRITE-WIN-INTERFACE.
+           MOVE playerId TO winPlayerId.
+           MOVE secretCode TO winSecretCode.
+           MOVE turn TO winTurnsTaken.
+           MOVE timestamp TO winTimestamp.
+           WRITE winRecord.
+
+      *>****************************************************************
+      *> B0003-READ-CONFIG
+      *>
+      *> Pulls the terminal id and difficulty knobs for this kiosk
+      *> from the per-terminal parameter file, if one has been set up
+      *> by ops.  Leaves the compiled-in defaults untouched when the
+      *> file is missing or empty.
+      *>****************************************************************
+           B0003-READ-CONFIG.
+           OPEN INPUT CONFIG-FILE.
+           READ CONFIG-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE cfgTerminalId TO terminalId
+                   MOVE cfgLevel TO level
+                   MOVE cfgDigits TO digits
+                   MOVE cfgTurns TO nbTurns
+
+      *>             turn/hit/miss/i/j below are still single-digit
+      *>             PIC 9(1)/9(2) counters, so clamp an ops-supplied
+      *>             level/turn count to what those counters can still
+      *>             loop over instead of letting an overwide config
+      *>             record hang the kiosk
+                   IF level > 8
+                       THEN MOVE 8 TO level
+                   END-IF
+                   IF nbTurns > 98
+                       THEN MOVE 98 TO nbTurns
+                   END-IF
+
+                   MOVE 'Y' TO cfgLoadedFlag
+           END-READ.
+           CLOSE CONFIG-FILE.
+
+      *>****************************************************************
+      *> B0004-CHECK-RESTART
+      *>
+      *> Looks for a checkpoint left behind by a round that was cut
+      *> off mid-play.  When one is found, the secret code, turn
+      *> count and difficulty knobs it was played under are restored
+      *> so A0001-COMPUTE-DIGIT can skip generating a new code.
+      *>****************************************************************
+           B0004-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END CONTINUE
+               NOT AT END
+                   IF ckpActive
+                       THEN MOVE ckpTerminalId TO terminalId
+                           MOVE ckpPlayerId TO playerId
+                           MOVE ckpSecretCode TO secretCode
+                           MOVE ckpTurn TO turn
+                           MOVE ckpLevel TO level
+                           MOVE ckpDigits TO digits
+                           MOVE ckpTurns TO nbTurns
+                           MOVE ckpHints TO hintsFlag
+                           MOVE 'Y' TO resumedFlag
+                   END-IF
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+
+      *>****************************************************************
+      *> B0005-SAVE-CHECKPOINT
+      *>
+      *> Rewrites the checkpoint file with the round's current state,
+      *> right after a guess has been scored, so a power-cycled kiosk
+      *> can resume on the next turn instead of losing the session.
+      *>****************************************************************
+           B0005-SAVE-CHECKPOINT.
+           MOVE 'Y' TO ckpInProgressFlag.
+           MOVE terminalId TO ckpTerminalId.
+           MOVE playerId TO ckpPlayerId.
+           MOVE secretCode TO ckpSecretCode.
+           COMPUTE ckpTurn = turn + 1.
+           MOVE level TO ckpLevel.
+           MOVE digits TO ckpDigits.
+           MOVE nbTurns TO ckpTurns.
+           MOVE hintsFlag TO ckpHints.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE ckpRecord.
+           CLOSE CHECKPOINT-FILE.
+
+      *>****************************************************************
+      *> B0006-CLEAR-CHECKPOINT
+      *>
+      *> Empties the checkpoint file once a round has ended, whether
+      *> by a win or a loss, so a later restart does not mistake a
+      *> finished round for one still in flight.
+      *>****************************************************************
+           B0006-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *>****************************************************************
+      *> B0007-BUMP-SEQUENCE
+      *>
+      *> Bumps the shared cross-terminal sequence counter and hands
+      *> back the new value in seed, so terminals starting a round
+      *> within the same second seed FUNCTION RANDOM from a number
+      *> that is unique across the estate rather than off wall-clock
+      *> TIME alone.
+      *>****************************************************************
+           B0007-BUMP-SEQUENCE.
+           OPEN INPUT SEQUENCE-FILE.
+           READ SEQUENCE-FILE
+               AT END MOVE 0 TO seqCounter
+           END-READ.
+           CLOSE SEQUENCE-FILE.
+           ADD 1 TO seqCounter.
+           OPEN OUTPUT SEQUENCE-FILE.
+           WRITE seqRecord.
+           CLOSE SEQUENCE-FILE.
+           MOVE seqCounter TO seed.
+
+      *>****************************************************************
+      *> B0008-SELECT-TIER
+      *>
+      *> Offers the player a difficulty tier (Beginner/Standard/
+      *> Expert) from MM0TIER when this terminal has not been pinned
+      *> to a fixed difficulty by the per-terminal config file.
+      *> Falls back to Standard on an unrecognized answer.
+      *>****************************************************************
+           B0008-SELECT-TIER.
+           DISPLAY " ".
+           DISPLAY "Choose a difficulty tier:".
+           DISPLAY "  1 - Beginner".
+           DISPLAY "  2 - Standard".
+           DISPLAY "  3 - Expert".
+           DISPLAY "Enter 1, 2 or 3 (default 2):".
+           ACCEPT tierAnswer.
+           MOVE 2 TO tierSub.
+           IF tierAnswer = '1'
+               THEN MOVE 1 TO tierSub
+           END-IF.
+           IF tierAnswer = '3'
+               THEN MOVE 3 TO tierSub
+           END-IF.
+           MOVE tierLevel (tierSub) TO level.
+           MOVE tierDigits (tierSub) TO digits.
+           MOVE tierTurns (tierSub) TO nbTurns.
+
+      *>****************************************************************
+      *> B0009-RESOLVE-SEQUENCE-PATH
+      *>
+      *> Points SEQUENCE-FILE at the MM0SEQ_PATH environment variable
+      *> so every terminal in the estate shares the one counter file
+      *> B0007-BUMP-SEQUENCE reads and rewrites (a shared/NFS mount in
+      *> a real deployment).  Falls back to a bare "MM0SEQ" in the
+      *> terminal's own run directory when the variable is not set, so
+      *> a kiosk stood up without it still runs standalone rather than
+      *> failing to open the file at all.
+      *>****************************************************************
+           B0009-RESOLVE-SEQUENCE-PATH.
+           MOVE "MM0SEQ" TO seqFilePath.
+           ACCEPT seqFilePath FROM ENVIRONMENT "MM0SEQ_PATH".
+           IF seqFilePath = SPACES
+               THEN MOVE "MM0SEQ" TO seqFilePath
+           END-IF.
+
+       END PROGRAM Mastermind.
