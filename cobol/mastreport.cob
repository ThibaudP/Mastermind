@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MastReport.
+
+      *>****************************************************************
+      *> MastReport - nightly summary over the Mastermind results log
+      *>
+      *> Reads the per-round results log written by Mastermind
+      *> (MM0LOG) and produces a close-of-business summary: win rate,
+      *> average turns-to-win, the distribution of turns at which
+      *> rounds were lost, and volume by terminal/session id.
+      *>****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL RESULTS-FILE ASSIGN TO "MM0LOG"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTS-FILE.
+           COPY MM0LOG.
+
+       WORKING-STORAGE SECTION.
+
+           77 eofFlag PIC X(01) VALUE 'N'.
+               88 eof VALUE 'Y'.
+
+           77 totalRounds PIC 9(06) VALUE 0.
+           77 totalWins PIC 9(06) VALUE 0.
+           77 totalLosses PIC 9(06) VALUE 0.
+           77 sumWinTurns PIC 9(08) VALUE 0.
+           77 winRatePct PIC 999V99.
+           77 winRateDisp PIC ZZ9.99.
+           77 avgWinTurns PIC 99V99.
+           77 avgWinDisp PIC Z9.99.
+
+      *>     Distribution of turns-at-loss, subscript 1 = lost on turn 1
+           77 maxTurnSlot PIC 9(02) VALUE 20.
+           77 lossTurnOverflow PIC 9(06) VALUE 0.
+           01 lossTurnTable.
+               05 lossTurnCount OCCURS 20 TIMES PIC 9(06) VALUE 0.
+
+      *>     Volume by terminal/session id
+           77 termMax PIC 9(03) VALUE 50.
+           77 termCount PIC 9(03) VALUE 0.
+           01 terminalTable.
+               05 terminalEntry OCCURS 50 TIMES.
+                   10 termId PIC X(08).
+                   10 termVolume PIC 9(06).
+
+           77 termIdx PIC 9(03).
+           77 termSlot PIC 9(03).
+           77 termOverflow PIC 9(06) VALUE 0.
+           77 turnIdx PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+           A0001-INITIALIZE.
+           OPEN INPUT RESULTS-FILE.
+
+           A0002-PROCESS-RECORDS.
+           PERFORM UNTIL eof
+               READ RESULTS-FILE
+                   AT END MOVE 'Y' TO eofFlag
+                   NOT AT END PERFORM B0001-ACCUMULATE-RECORD
+               END-READ
+           END-PERFORM.
+
+           A0003-PRINT-REPORT.
+           PERFORM B0003-COMPUTE-RATES.
+
+           DISPLAY " ".
+           DISPLAY "===== Mastermind Daily Summary =====".
+           DISPLAY "Rounds played ... : " totalRounds.
+           DISPLAY "Wins ............ : " totalWins.
+           DISPLAY "Losses ........... : " totalLosses.
+           MOVE winRatePct TO winRateDisp.
+           MOVE avgWinTurns TO avgWinDisp.
+           DISPLAY "Win rate ......... : " winRateDisp "%".
+           DISPLAY "Avg turns to win . : " avgWinDisp.
+           DISPLAY " ".
+           DISPLAY "Turns-at-loss distribution:".
+           MOVE 1 TO turnIdx.
+           PERFORM UNTIL turnIdx > maxTurnSlot
+               IF lossTurnCount(turnIdx) > 0
+                   THEN DISPLAY "  Turn " turnIdx ": "
+                           lossTurnCount(turnIdx)
+               END-IF
+               ADD 1 TO turnIdx
+           END-PERFORM.
+           DISPLAY "Losses past turn " maxTurnSlot ": "
+               lossTurnOverflow.
+           DISPLAY " ".
+           DISPLAY "Volume by terminal:".
+           MOVE 1 TO termIdx.
+           PERFORM UNTIL termIdx > termCount
+               DISPLAY "  " termId(termIdx) ": "
+                   termVolume(termIdx)
+               ADD 1 TO termIdx
+           END-PERFORM.
+           DISPLAY "Terminals dropped (table full): " termOverflow.
+           DISPLAY " ".
+
+           Z0001-TERMINATE.
+           CLOSE RESULTS-FILE.
+           STOP RUN.
+
+      *>****************************************************************
+      *> B0001-ACCUMULATE-RECORD
+      *>
+      *> Folds one results-log record into the running totals, the
+      *> turns-at-loss distribution and the per-terminal volume table.
+      *>****************************************************************
+           B0001-ACCUMULATE-RECORD.
+           ADD 1 TO totalRounds.
+
+           IF logWin
+               THEN ADD 1 TO totalWins
+                   ADD logFinalTurn TO sumWinTurns
+               ELSE ADD 1 TO totalLosses
+                   MOVE logFinalTurn TO turnIdx
+                   IF turnIdx > 0
+                       AND turnIdx NOT > maxTurnSlot
+                       THEN ADD 1 TO lossTurnCount(turnIdx)
+                       ELSE ADD 1 TO lossTurnOverflow
+                   END-IF
+           END-IF.
+
+           PERFORM B0002-FIND-TERMINAL-SLOT.
+           IF termSlot > 0
+               THEN ADD 1 TO termVolume(termSlot)
+           END-IF.
+
+      *>****************************************************************
+      *> B0002-FIND-TERMINAL-SLOT
+      *>
+      *> Linear search of the terminal-volume table for the current
+      *> record's terminal id, adding a new slot the first time a
+      *> terminal id is seen.  Sets termSlot.
+      *>****************************************************************
+           B0002-FIND-TERMINAL-SLOT.
+           MOVE 0 TO termSlot.
+           MOVE 1 TO termIdx.
+           PERFORM UNTIL termIdx > termCount
+               IF termId(termIdx) = logTerminalId
+                   THEN MOVE termIdx TO termSlot
+               END-IF
+               ADD 1 TO termIdx
+           END-PERFORM.
+
+           IF termSlot = 0
+               THEN IF termCount < termMax
+                       THEN ADD 1 TO termCount
+                           MOVE termCount TO termSlot
+                           MOVE logTerminalId
+                               TO termId(termSlot)
+                           MOVE 0 TO termVolume(termSlot)
+                       ELSE ADD 1 TO termOverflow
+                   END-IF
+           END-IF.
+
+      *>****************************************************************
+      *> B0003-COMPUTE-RATES
+      *>
+      *> Derives the win rate and average turns-to-win from the
+      *> accumulated totals, guarding against division by zero on a
+      *> day with no rounds played or no wins at all.
+      *>****************************************************************
+           B0003-COMPUTE-RATES.
+           MOVE 0 TO winRatePct.
+           MOVE 0 TO avgWinTurns.
+
+           IF totalRounds > 0
+               THEN COMPUTE winRatePct ROUNDED =
+                       (totalWins * 100) / totalRounds
+           END-IF.
+
+           IF totalWins > 0
+               THEN COMPUTE avgWinTurns ROUNDED =
+                       sumWinTurns / totalWins
+           END-IF.
+
+       END PROGRAM MastReport.
